@@ -14,27 +14,52 @@
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-APPLICATIONS-FILE ASSIGN TO "POLAPPIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS POLAPPIN-STATUS.
+
+           SELECT VALIDATION-RESULTS-FILE ASSIGN TO "VALRESUL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VALRESUL-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITTRL-STATUS.
+
+           SELECT MANUAL-REVIEW-QUEUE ASSIGN TO "MANREVUE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MANREVUE-STATUS.
+
+           SELECT BUREAU-EXTRACT-FILE ASSIGN TO "BUREAUEX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BUREAUEX-STATUS.
+
+           SELECT STATE-RISK-TABLE-FILE ASSIGN TO "STATERSK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATERSK-STATUS.
 
-      * Business Rule Constants
-       77  MIN-AGE                    PIC 99 VALUE 18.
-       77  MAX-AGE-LIFE               PIC 99 VALUE 75.
-       77  MAX-AGE-AUTO               PIC 99 VALUE 80.
-       77  MIN-DRIVING-YEARS          PIC 99 VALUE 02.
-       77  MAX-CLAIMS-ALLOWED         PIC 99 VALUE 05.
-       77  MIN-CREDIT-SCORE           PIC 999 VALUE 600.
-       77  MAX-PREMIUM-AUTO           PIC 9(6)V99 VALUE 5000.00.
-       77  MAX-PREMIUM-LIFE           PIC 9(7)V99 VALUE 50000.00.
-       77  HIGH-RISK-THRESHOLD        PIC 99 VALUE 65.
-       77  YOUNG-DRIVER-AGE           PIC 99 VALUE 25.
-       77  SENIOR-DRIVER-AGE          PIC 99 VALUE 65.
-       77  DUI-EXCLUSION-YEARS        PIC 99 VALUE 05.
-       77  SMOKER-SURCHARGE-PCT       PIC 99V99 VALUE 25.00.
-       77  MULTI-POLICY-DISCOUNT      PIC 99V99 VALUE 10.00.
+           SELECT PREMIUM-BREAKDOWN-FILE ASSIGN TO "PREMBRKD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PREMBRKD-STATUS.
 
+           SELECT RULES-PARM-FILE ASSIGN TO "RULESPRM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RULESPRM-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  POLICY-APPLICATIONS-FILE
+           RECORDING MODE IS F.
        01  POLICY-APPLICATION.
            05  APPLICANT-INFO.
+               10  APPLICATION-ID         PIC X(10).
                10  APPLICANT-NAME         PIC X(30).
                10  APPLICANT-AGE          PIC 99.
                10  APPLICANT-STATE        PIC X(2).
@@ -65,11 +90,196 @@
                    88  IS-SMOKER          VALUE 'Y'.
                10  HEALTH-CONDITIONS      PIC X(50).
                10  BENEFICIARY-COUNT      PIC 99.
+           05  HOME-SPECIFIC.
+               10  DWELLING-VALUE         PIC 9(7)V99.
+               10  CONSTRUCTION-TYPE      PIC X(10).
+               10  YEAR-BUILT             PIC 9(4).
+               10  CLAIMS-LAST-5-YEARS    PIC 99.
+               10  FLOOD-ZONE-FLAG        PIC X(1).
+                   88  IN-FLOOD-ZONE      VALUE 'Y'.
            05  EXISTING-POLICIES.
                10  HAS-OTHER-POLICIES     PIC X(1).
                    88  MULTI-POLICY       VALUE 'Y'.
                10  OTHER-POLICY-COUNT     PIC 99.
 
+       FD  VALIDATION-RESULTS-FILE
+           RECORDING MODE IS F.
+       01  VALIDATION-RESULTS-OUT-RECORD.
+           05  VRO-APPLICATION-ID         PIC X(10).
+           05  VRO-APPLICANT-NAME         PIC X(30).
+           05  VRO-POLICY-STATUS          PIC X(10).
+           05  VRO-REJECTION-REASON       PIC X(50).
+           05  VRO-CALCULATED-PREMIUM     PIC 9(6)V99.
+           05  VRO-RISK-RATING            PIC X(10).
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-TRAIL-RECORD.
+           05  ATR-APPLICATION-ID         PIC X(10).
+           05  ATR-APPLICANT-NAME         PIC X(30).
+           05  ATR-POLICY-TYPE            PIC X(4).
+           05  ATR-POLICY-STATUS          PIC X(10).
+           05  ATR-REJECTION-REASON       PIC X(50).
+           05  ATR-CALCULATED-PREMIUM     PIC 9(6)V99.
+           05  ATR-RUN-TIMESTAMP          PIC X(16).
+
+       FD  MANUAL-REVIEW-QUEUE
+           RECORDING MODE IS F.
+       01  MANUAL-REVIEW-QUEUE-RECORD.
+      * MRQ-APPLICATION-IMAGE carries the full POLICY-APPLICATION
+      * record as a byte image so this file does not have to be
+      * redefined field-by-field every time that record layout
+      * changes - its length must track POLICY-APPLICATION's total
+      * size (currently 191 bytes).
+           05  MRQ-APPLICATION-IMAGE      PIC X(191).
+           05  MRQ-PENDING-REASON         PIC X(50).
+
+       FD  BUREAU-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY BUREAUEX.
+
+       FD  STATE-RISK-TABLE-FILE
+           RECORDING MODE IS F.
+       01  STATE-RISK-TABLE-RECORD.
+           05  STR-STATE-CODE             PIC X(2).
+           05  STR-PREMIUM-MULTIPLIER     PIC 9V99.
+           05  STR-HIGH-RISK-FLAG         PIC X(1).
+
+       FD  PREMIUM-BREAKDOWN-FILE
+           RECORDING MODE IS F.
+       01  PREMIUM-BREAKDOWN-RECORD.
+           05  PBD-APPLICATION-ID         PIC X(10).
+           05  PBD-FACTOR-NAME            PIC X(30).
+           05  PBD-MULTIPLIER             PIC 9V9999.
+
+      * RULESPRM - ONE-RECORD PARAMETER CARD HOLDING THE UNDERWRITING
+      * THRESHOLDS THAT USED TO BE HARDCODED 77-LEVEL VALUE CLAUSES.
+      * READ ONCE AT JOB START BY LOAD-RULES-PARAMETERS.
+       FD  RULES-PARM-FILE
+           RECORDING MODE IS F.
+       01  RULES-PARM-RECORD.
+           05  RPR-MIN-AGE                    PIC 99.
+           05  RPR-MAX-AGE-LIFE               PIC 99.
+           05  RPR-MAX-AGE-AUTO               PIC 99.
+           05  RPR-MIN-DRIVING-YEARS          PIC 99.
+           05  RPR-MAX-CLAIMS-ALLOWED         PIC 99.
+           05  RPR-MIN-CREDIT-SCORE           PIC 999.
+           05  RPR-MAX-PREMIUM-AUTO           PIC 9(6)V99.
+           05  RPR-MAX-PREMIUM-LIFE           PIC 9(7)V99.
+           05  RPR-MAX-PREMIUM-HOME           PIC 9(6)V99.
+           05  RPR-HIGH-RISK-THRESHOLD        PIC 99.
+           05  RPR-YOUNG-DRIVER-AGE           PIC 99.
+           05  RPR-SENIOR-DRIVER-AGE          PIC 99.
+           05  RPR-DUI-EXCLUSION-YEARS        PIC 99.
+           05  RPR-SMOKER-SURCHARGE-PCT       PIC 99V99.
+           05  RPR-MULTI-POLICY-DISCOUNT      PIC 99V99.
+           05  RPR-MAX-CLAIMS-HOME            PIC 99.
+           05  RPR-OLD-CONSTRUCTION-YEAR      PIC 9(4).
+           05  RPR-HIGH-DWELLING-VALUE        PIC 9(7)V99.
+           05  RPR-FLOOD-ZONE-SURCHARGE-PCT   PIC 99V99.
+           05  RPR-OLD-CONSTRUCTION-SURCHG-PCT PIC 99V99.
+
+      * CHKPOINT - APPEND-ONLY LOG OF RESTART CHECKPOINTS TAKEN DURING
+      * EACH RUN. ON A RESTART, LOAD-LAST-CHECKPOINT READS THE WHOLE
+      * LOG AND KEEPS THE LAST APPLICATION-ID SEEN AS THE POINT TO
+      * RESUME FROM, THEN THE RUN REOPENS THE LOG IN EXTEND MODE SO
+      * THIS RUN'S OWN CHECKPOINTS ARE APPENDED AFTER IT.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKP-APPLICATION-ID         PIC X(10).
+           05  CKP-RUN-TIMESTAMP          PIC X(16).
+           05  CKP-RECORDS-PROCESSED      PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+      * File Status And End-Of-File Controls
+       77  POLAPPIN-STATUS            PIC X(2) VALUE '00'.
+       77  VALRESUL-STATUS            PIC X(2) VALUE '00'.
+       77  AUDITTRL-STATUS            PIC X(2) VALUE '00'.
+       77  MANREVUE-STATUS            PIC X(2) VALUE '00'.
+       77  BUREAUEX-STATUS            PIC X(2) VALUE '00'.
+       77  STATERSK-STATUS            PIC X(2) VALUE '00'.
+       77  PREMBRKD-STATUS            PIC X(2) VALUE '00'.
+       77  RULESPRM-STATUS            PIC X(2) VALUE '00'.
+       77  END-OF-FILE-FLAG           PIC X(1) VALUE 'N'.
+           88  END-OF-APPLICATIONS    VALUE 'Y'.
+       77  BUREAU-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  END-OF-BUREAU-EXTRACT  VALUE 'Y'.
+       77  STATE-RISK-EOF-FLAG        PIC X(1) VALUE 'N'.
+           88  END-OF-STATE-RISK-TABLE VALUE 'Y'.
+       77  CHKPOINT-STATUS            PIC X(2) VALUE '00'.
+       77  CHECKPOINT-EOF-FLAG        PIC X(1) VALUE 'N'.
+           88  END-OF-CHECKPOINT-LOG  VALUE 'Y'.
+
+      * Checkpoint/Restart Controls - CHECKPOINT-INTERVAL Matches The
+      * Classic Batch Convention Of Taking A Checkpoint Every 100
+      * Records Rather Than Every Record.
+       77  CHECKPOINT-INTERVAL           PIC 9(4) VALUE 0100.
+       77  APPLICATIONS-SINCE-CHECKPOINT PIC 9(4) VALUE ZERO.
+       77  APPLICATIONS-PROCESSED-COUNT  PIC 9(6) VALUE ZERO.
+       77  LAST-PROCESSED-APPLICATION-ID PIC X(10) VALUE SPACES.
+       77  RESTART-MODE-FLAG             PIC X(1) VALUE 'N'.
+           88  RESTART-MODE              VALUE 'Y'.
+       77  RESTART-APPLICATION-ID        PIC X(10) VALUE SPACES.
+
+      * State Risk Table - Loaded Once At Job Start
+       77  STATE-RISK-TABLE-MAX       PIC 99 VALUE 50.
+       77  STATE-RISK-TABLE-COUNT     PIC 99 VALUE ZERO.
+       77  STATE-RISK-FOUND-FLAG      PIC X(1) VALUE 'N'.
+           88  STATE-RISK-FOUND       VALUE 'Y'.
+       77  CURRENT-STATE-MULTIPLIER   PIC 9V99 VALUE 1.00.
+       77  CURRENT-STATE-HIGH-RISK    PIC X(1) VALUE 'N'.
+           88  CURRENT-STATE-IS-HIGH-RISK VALUE 'Y'.
+
+      * Premium Breakdown - One Line Per Rating Factor Applied
+       77  CURRENT-FACTOR-NAME        PIC X(30).
+       77  CURRENT-FACTOR-MULTIPLIER  PIC 9V9999.
+
+       01  STATE-RISK-TABLE-WS.
+           05  STATE-RISK-ENTRY OCCURS 50 TIMES
+                   INDEXED BY STATE-RISK-IDX.
+               10  STR-STATE-CODE         PIC X(2).
+               10  STR-PREMIUM-MULTIPLIER PIC 9V99.
+               10  STR-HIGH-RISK-FLAG     PIC X(1).
+                   88  STR-HIGH-RISK      VALUE 'Y'.
+
+      * Bureau Match Tolerances
+       77  BUREAU-CREDIT-TOLERANCE    PIC 999 VALUE 050.
+       77  BUREAU-DRIVE-YRS-TOLERANCE PIC 99 VALUE 01.
+       77  BUREAU-ACCIDENT-TOLERANCE  PIC 99 VALUE 01.
+       77  BUREAU-VIOLATION-TOLERANCE PIC 99 VALUE 01.
+
+      * Run Timestamp - Captured Once At Job Start
+       01  RUN-TIMESTAMP-FIELDS.
+           05  RUN-TIMESTAMP-DATE     PIC 9(8).
+           05  RUN-TIMESTAMP-TIME     PIC 9(8).
+       01  RUN-TIMESTAMP              PIC X(16).
+
+      * Business Rule Constants - Loaded From RULESPRM At Job Start
+      * By LOAD-RULES-PARAMETERS. No VALUE clauses here on purpose;
+      * the parameter file is the single source of truth for these.
+       77  MIN-AGE                    PIC 99.
+       77  MAX-AGE-LIFE               PIC 99.
+       77  MAX-AGE-AUTO               PIC 99.
+       77  MIN-DRIVING-YEARS          PIC 99.
+       77  MAX-CLAIMS-ALLOWED         PIC 99.
+       77  MIN-CREDIT-SCORE           PIC 999.
+       77  MAX-PREMIUM-AUTO           PIC 9(6)V99.
+       77  MAX-PREMIUM-LIFE           PIC 9(7)V99.
+       77  MAX-PREMIUM-HOME           PIC 9(6)V99.
+       77  HIGH-RISK-THRESHOLD        PIC 99.
+       77  YOUNG-DRIVER-AGE           PIC 99.
+       77  SENIOR-DRIVER-AGE          PIC 99.
+       77  DUI-EXCLUSION-YEARS        PIC 99.
+       77  SMOKER-SURCHARGE-PCT       PIC 99V99.
+       77  MULTI-POLICY-DISCOUNT      PIC 99V99.
+       77  MAX-CLAIMS-HOME            PIC 99.
+       77  OLD-CONSTRUCTION-YEAR      PIC 9(4).
+       77  HIGH-DWELLING-VALUE        PIC 9(7)V99.
+       77  FLOOD-ZONE-SURCHARGE-PCT   PIC 99V99.
+       77  OLD-CONSTRUCTION-SURCHG-PCT PIC 99V99.
+
        01  VALIDATION-RESULTS.
            05  POLICY-STATUS              PIC X(10).
                88  APPROVED               VALUE 'APPROVED'.
@@ -81,29 +291,515 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM VALIDATE-APPLICATION
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM READ-POLICY-APPLICATION
+           IF RESTART-MODE
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF
+           PERFORM PROCESS-APPLICATION UNTIL END-OF-APPLICATIONS
+           PERFORM TERMINATE-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN INPUT POLICY-APPLICATIONS-FILE
+           IF POLAPPIN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING POLAPPIN - STATUS '
+                   POLAPPIN-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-LAST-CHECKPOINT.
+
+      * CHKPOINT Does Not Exist Yet On A Job's Very First Run - Fall
+      * Back To Creating It When EXTEND Reports File-Not-Found.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CHKPOINT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF CHKPOINT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHKPOINT - STATUS '
+                   CHKPOINT-STATUS
+               STOP RUN
+           END-IF.
+
+      * Restart Support: On A Restart, SKIP-TO-RESTART-POINT Leaves
+      * Applications Before The Checkpoint Unprocessed This Run, So
+      * Their Earlier VALRESUL/AUDITTRL/MANREVUE/PREMBRKD Records Must
+      * Survive - Open Those Four In EXTEND Mode Instead Of OUTPUT.
+           IF RESTART-MODE
+               OPEN EXTEND VALIDATION-RESULTS-FILE
+               IF VALRESUL-STATUS = '35'
+                   OPEN OUTPUT VALIDATION-RESULTS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT VALIDATION-RESULTS-FILE
+           END-IF.
+           IF VALRESUL-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING VALRESUL - STATUS '
+                   VALRESUL-STATUS
+               STOP RUN
+           END-IF.
+
+           IF RESTART-MODE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF AUDITTRL-STATUS = '35'
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           IF AUDITTRL-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AUDITTRL - STATUS '
+                   AUDITTRL-STATUS
+               STOP RUN
+           END-IF.
+
+           IF RESTART-MODE
+               OPEN EXTEND MANUAL-REVIEW-QUEUE
+               IF MANREVUE-STATUS = '35'
+                   OPEN OUTPUT MANUAL-REVIEW-QUEUE
+               END-IF
+           ELSE
+               OPEN OUTPUT MANUAL-REVIEW-QUEUE
+           END-IF.
+           IF MANREVUE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MANREVUE - STATUS '
+                   MANREVUE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT BUREAU-EXTRACT-FILE
+           IF BUREAUEX-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING BUREAUEX - STATUS '
+                   BUREAUEX-STATUS
+               STOP RUN
+           END-IF.
+
+           IF RESTART-MODE
+               OPEN EXTEND PREMIUM-BREAKDOWN-FILE
+               IF PREMBRKD-STATUS = '35'
+                   OPEN OUTPUT PREMIUM-BREAKDOWN-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PREMIUM-BREAKDOWN-FILE
+           END-IF.
+           IF PREMBRKD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PREMBRKD - STATUS '
+                   PREMBRKD-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-RULES-PARAMETERS.
+
+           PERFORM LOAD-STATE-RISK-TABLE.
+
+           ACCEPT RUN-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIMESTAMP-TIME FROM TIME
+           STRING RUN-TIMESTAMP-DATE RUN-TIMESTAMP-TIME
+               DELIMITED BY SIZE INTO RUN-TIMESTAMP.
+
+           PERFORM READ-BUREAU-EXTRACT.
+
+       INITIALIZE-PROGRAM-EXIT.
+           EXIT.
+
+       READ-POLICY-APPLICATION.
+           READ POLICY-APPLICATIONS-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-FLAG
+           END-READ.
+
+       READ-POLICY-APPLICATION-EXIT.
+           EXIT.
+
+       READ-BUREAU-EXTRACT.
+           READ BUREAU-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO BUREAU-EOF-FLAG
+           END-READ.
+
+       READ-BUREAU-EXTRACT-EXIT.
+           EXIT.
+
+      * Restart Support: If a prior run left checkpoint records in
+      * CHKPOINT, read the whole log and keep the last APPLICATION-ID
+      * seen as the point this run should resume from.
+       LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPOINT-STATUS = '00'
+               PERFORM READ-CHECKPOINT-RECORD
+               PERFORM STORE-CHECKPOINT-RECORD
+                   UNTIL END-OF-CHECKPOINT-LOG
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET END-OF-CHECKPOINT-LOG TO TRUE
+           END-READ.
+
+       READ-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+       STORE-CHECKPOINT-RECORD.
+           MOVE CKP-APPLICATION-ID TO RESTART-APPLICATION-ID
+           MOVE CKP-RECORDS-PROCESSED TO APPLICATIONS-PROCESSED-COUNT
+           SET RESTART-MODE TO TRUE
+           PERFORM READ-CHECKPOINT-RECORD.
+
+       STORE-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+      * Restart Support: Position POLICY-APPLICATIONS-FILE and
+      * BUREAU-EXTRACT-FILE (which travels in the same sequence) just
+      * past the last application a prior run completed, so this run
+      * resumes with the first unprocessed application instead of
+      * redoing work already recorded in VALRESUL/AUDITTRL/MANREVUE.
+       SKIP-TO-RESTART-POINT.
+           PERFORM ADVANCE-PAST-PROCESSED-RECORD
+               UNTIL END-OF-APPLICATIONS
+               OR APPLICATION-ID = RESTART-APPLICATION-ID
+           IF NOT END-OF-APPLICATIONS
+               PERFORM READ-POLICY-APPLICATION
+               PERFORM READ-BUREAU-EXTRACT
+           END-IF.
+
+       SKIP-TO-RESTART-POINT-EXIT.
+           EXIT.
+
+       ADVANCE-PAST-PROCESSED-RECORD.
+           PERFORM READ-POLICY-APPLICATION
+           PERFORM READ-BUREAU-EXTRACT.
+
+       ADVANCE-PAST-PROCESSED-RECORD-EXIT.
+           EXIT.
+
+      * Business Rule: Load the underwriting threshold constants from
+      * the RULESPRM parameter file, replacing the hardcoded VALUE
+      * clauses those constants used to carry.
+       LOAD-RULES-PARAMETERS.
+           OPEN INPUT RULES-PARM-FILE
+           IF RULESPRM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RULESPRM - STATUS '
+                   RULESPRM-STATUS
+               STOP RUN
+           END-IF.
+
+           READ RULES-PARM-FILE
+               AT END
+                   DISPLAY 'ERROR - RULESPRM CONTAINS NO RECORD'
+                   STOP RUN
+           END-READ.
+
+           MOVE RPR-MIN-AGE TO MIN-AGE
+           MOVE RPR-MAX-AGE-LIFE TO MAX-AGE-LIFE
+           MOVE RPR-MAX-AGE-AUTO TO MAX-AGE-AUTO
+           MOVE RPR-MIN-DRIVING-YEARS TO MIN-DRIVING-YEARS
+           MOVE RPR-MAX-CLAIMS-ALLOWED TO MAX-CLAIMS-ALLOWED
+           MOVE RPR-MIN-CREDIT-SCORE TO MIN-CREDIT-SCORE
+           MOVE RPR-MAX-PREMIUM-AUTO TO MAX-PREMIUM-AUTO
+           MOVE RPR-MAX-PREMIUM-LIFE TO MAX-PREMIUM-LIFE
+           MOVE RPR-MAX-PREMIUM-HOME TO MAX-PREMIUM-HOME
+           MOVE RPR-HIGH-RISK-THRESHOLD TO HIGH-RISK-THRESHOLD
+           MOVE RPR-YOUNG-DRIVER-AGE TO YOUNG-DRIVER-AGE
+           MOVE RPR-SENIOR-DRIVER-AGE TO SENIOR-DRIVER-AGE
+           MOVE RPR-DUI-EXCLUSION-YEARS TO DUI-EXCLUSION-YEARS
+           MOVE RPR-SMOKER-SURCHARGE-PCT TO SMOKER-SURCHARGE-PCT
+           MOVE RPR-MULTI-POLICY-DISCOUNT TO MULTI-POLICY-DISCOUNT
+           MOVE RPR-MAX-CLAIMS-HOME TO MAX-CLAIMS-HOME
+           MOVE RPR-OLD-CONSTRUCTION-YEAR TO OLD-CONSTRUCTION-YEAR
+           MOVE RPR-HIGH-DWELLING-VALUE TO HIGH-DWELLING-VALUE
+           MOVE RPR-FLOOD-ZONE-SURCHARGE-PCT
+               TO FLOOD-ZONE-SURCHARGE-PCT
+           MOVE RPR-OLD-CONSTRUCTION-SURCHG-PCT
+               TO OLD-CONSTRUCTION-SURCHG-PCT
+
+           CLOSE RULES-PARM-FILE.
+
+       LOAD-RULES-PARAMETERS-EXIT.
+           EXIT.
+
+      * Business Rule: Load the per-state premium multiplier and
+      * high-risk flag table once at job start, replacing the
+      * hardcoded state literals the rating and review rules used
+      * to carry. Entries are kept in the order STATERSK delivers
+      * them - LOOKUP-STATE-RISK does a plain serial SEARCH, so the
+      * table does not need to arrive in any particular sequence.
+       LOAD-STATE-RISK-TABLE.
+           OPEN INPUT STATE-RISK-TABLE-FILE
+           IF STATERSK-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STATERSK - STATUS '
+                   STATERSK-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-STATE-RISK-RECORD
+           PERFORM STORE-STATE-RISK-RECORD
+               UNTIL END-OF-STATE-RISK-TABLE
+
+           CLOSE STATE-RISK-TABLE-FILE.
+
+       LOAD-STATE-RISK-TABLE-EXIT.
+           EXIT.
+
+       READ-STATE-RISK-RECORD.
+           READ STATE-RISK-TABLE-FILE
+               AT END
+                   MOVE 'Y' TO STATE-RISK-EOF-FLAG
+           END-READ.
+
+       READ-STATE-RISK-RECORD-EXIT.
+           EXIT.
+
+       STORE-STATE-RISK-RECORD.
+           ADD 1 TO STATE-RISK-TABLE-COUNT
+           IF STATE-RISK-TABLE-COUNT > STATE-RISK-TABLE-MAX
+               DISPLAY 'ERROR - STATERSK HAS MORE THAN '
+                   STATE-RISK-TABLE-MAX ' ENTRIES'
+               STOP RUN
+           END-IF
+           SET STATE-RISK-IDX TO STATE-RISK-TABLE-COUNT
+           MOVE STR-STATE-CODE OF STATE-RISK-TABLE-RECORD
+               TO STR-STATE-CODE OF STATE-RISK-ENTRY (STATE-RISK-IDX)
+           MOVE STR-PREMIUM-MULTIPLIER OF STATE-RISK-TABLE-RECORD
+               TO STR-PREMIUM-MULTIPLIER OF STATE-RISK-ENTRY
+                   (STATE-RISK-IDX)
+           MOVE STR-HIGH-RISK-FLAG OF STATE-RISK-TABLE-RECORD
+               TO STR-HIGH-RISK-FLAG OF STATE-RISK-ENTRY
+                   (STATE-RISK-IDX)
+           PERFORM READ-STATE-RISK-RECORD.
+
+       STORE-STATE-RISK-RECORD-EXIT.
+           EXIT.
+
+      * Business Rule: Look up the current applicant's state in the
+      * state risk table. Defaults to a neutral 1.00 multiplier and
+      * not-high-risk when the state is not found in the table.
+       LOOKUP-STATE-RISK.
+           MOVE 'N' TO STATE-RISK-FOUND-FLAG
+           MOVE 1.00 TO CURRENT-STATE-MULTIPLIER
+           MOVE 'N' TO CURRENT-STATE-HIGH-RISK
+
+           SET STATE-RISK-IDX TO 1
+           SEARCH STATE-RISK-ENTRY
+               AT END
+                   CONTINUE
+               WHEN STR-STATE-CODE OF STATE-RISK-ENTRY (STATE-RISK-IDX)
+                       = APPLICANT-STATE
+                   MOVE 'Y' TO STATE-RISK-FOUND-FLAG
+                   MOVE STR-PREMIUM-MULTIPLIER OF STATE-RISK-ENTRY
+                       (STATE-RISK-IDX) TO CURRENT-STATE-MULTIPLIER
+                   MOVE STR-HIGH-RISK-FLAG OF STATE-RISK-ENTRY
+                       (STATE-RISK-IDX) TO CURRENT-STATE-HIGH-RISK
+           END-SEARCH.
+
+       LOOKUP-STATE-RISK-EXIT.
+           EXIT.
+
+      * Business Rule: Itemized premium breakdown - CALCULATE-PREMIUM
+      * calls this once per rating factor it applies, recording the
+      * factor name and the multiplier it used against CALCULATED-
+      * PREMIUM at that point.
+       RECORD-PREMIUM-FACTOR.
+           MOVE APPLICATION-ID TO PBD-APPLICATION-ID
+           MOVE CURRENT-FACTOR-NAME TO PBD-FACTOR-NAME
+           MOVE CURRENT-FACTOR-MULTIPLIER TO PBD-MULTIPLIER
+           WRITE PREMIUM-BREAKDOWN-RECORD.
+           IF PREMBRKD-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING PREMBRKD - STATUS '
+                   PREMBRKD-STATUS
+               STOP RUN
+           END-IF.
+
+       RECORD-PREMIUM-FACTOR-EXIT.
+           EXIT.
+
+       PROCESS-APPLICATION.
+           INITIALIZE VALIDATION-RESULTS
+           ADD 1 TO APPLICATIONS-PROCESSED-COUNT
+           MOVE APPLICATION-ID TO LAST-PROCESSED-APPLICATION-ID
+           PERFORM MATCH-BUREAU-DATA
+           PERFORM VALIDATE-APPLICATION THRU VALIDATION-EXIT
            PERFORM CALCULATE-PREMIUM
            PERFORM DISPLAY-RESULTS
-           STOP RUN.
+           PERFORM TAKE-CHECKPOINT-IF-DUE
+           PERFORM READ-POLICY-APPLICATION.
+
+       PROCESS-APPLICATION-EXIT.
+           EXIT.
+
+      * Restart Support: Every CHECKPOINT-INTERVAL applications, drop
+      * a checkpoint record naming the last application fully written
+      * to VALRESUL/AUDITTRL/MANREVUE, so a rerun after an abend only
+      * has to redo applications after that point.
+       TAKE-CHECKPOINT-IF-DUE.
+           ADD 1 TO APPLICATIONS-SINCE-CHECKPOINT
+           IF APPLICATIONS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO APPLICATIONS-SINCE-CHECKPOINT
+           END-IF.
+
+       TAKE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE LAST-PROCESSED-APPLICATION-ID TO CKP-APPLICATION-ID
+           MOVE RUN-TIMESTAMP TO CKP-RUN-TIMESTAMP
+           MOVE APPLICATIONS-PROCESSED-COUNT TO CKP-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD.
+           IF CHKPOINT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING CHKPOINT - STATUS '
+                   CHKPOINT-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+      * Business Rule: Cross-check applicant-reported credit and
+      * driving data against the external bureau/MVR extract, which
+      * is matched one-for-one against POLICY-APPLICATIONS-FILE in
+      * the same sequence (BUREAUEX.CPY's own header comment makes
+      * the same claim - one record per applicant, same order). If
+      * the current bureau record's APPLICATION-ID ever does not
+      * match, the two files have fallen out of lockstep and every
+      * comparison from here on would be against the wrong applicant,
+      * so this is treated as a fatal data error rather than silently
+      * skipped.
+       MATCH-BUREAU-DATA.
+           IF NOT END-OF-BUREAU-EXTRACT
+               IF BEX-APPLICATION-ID NOT = APPLICATION-ID
+                   DISPLAY 'ERROR - BUREAUEX OUT OF SEQUENCE - WANTED '
+                       APPLICATION-ID
+                   DISPLAY 'ERROR - BUREAUEX OUT OF SEQUENCE - GOT '
+                       BEX-APPLICATION-ID
+                   STOP RUN
+               END-IF
+
+               PERFORM CHECK-CREDIT-SCORE-MATCH
+               IF AUTO-POLICY
+                   PERFORM CHECK-DRIVING-DATA-MATCH
+               END-IF
+               PERFORM READ-BUREAU-EXTRACT
+           END-IF.
+
+       MATCH-BUREAU-DATA-EXIT.
+           EXIT.
+
+       CHECK-CREDIT-SCORE-MATCH.
+           IF FUNCTION ABS(CREDIT-SCORE - BEX-CREDIT-SCORE)
+                   > BUREAU-CREDIT-TOLERANCE
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'BUREAU DATA MISMATCH' TO REJECTION-REASON
+           END-IF.
+
+       CHECK-CREDIT-SCORE-MATCH-EXIT.
+           EXIT.
+
+       CHECK-DRIVING-DATA-MATCH.
+           IF FUNCTION ABS(DRIVING-YEARS - BEX-DRIVING-YEARS)
+                   > BUREAU-DRIVE-YRS-TOLERANCE
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'BUREAU DATA MISMATCH' TO REJECTION-REASON
+           END-IF.
+
+           IF FUNCTION ABS(ACCIDENT-COUNT - BEX-ACCIDENT-COUNT)
+                   > BUREAU-ACCIDENT-TOLERANCE
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'BUREAU DATA MISMATCH' TO REJECTION-REASON
+           END-IF.
+
+           IF FUNCTION ABS(VIOLATION-COUNT - BEX-VIOLATION-COUNT)
+                   > BUREAU-VIOLATION-TOLERANCE
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'BUREAU DATA MISMATCH' TO REJECTION-REASON
+           END-IF.
+
+       CHECK-DRIVING-DATA-MATCH-EXIT.
+           EXIT.
+
+       TERMINATE-PROGRAM.
+           IF APPLICATIONS-SINCE-CHECKPOINT > ZERO
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF.
+
+           CLOSE POLICY-APPLICATIONS-FILE
+           IF POLAPPIN-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING POLAPPIN - STATUS '
+                   POLAPPIN-STATUS
+               STOP RUN
+           END-IF.
+
+           CLOSE VALIDATION-RESULTS-FILE
+           IF VALRESUL-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING VALRESUL - STATUS '
+                   VALRESUL-STATUS
+               STOP RUN
+           END-IF.
+
+           CLOSE AUDIT-TRAIL-FILE
+           IF AUDITTRL-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING AUDITTRL - STATUS '
+                   AUDITTRL-STATUS
+               STOP RUN
+           END-IF.
+
+           CLOSE MANUAL-REVIEW-QUEUE
+           IF MANREVUE-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING MANREVUE - STATUS '
+                   MANREVUE-STATUS
+               STOP RUN
+           END-IF.
+
+           CLOSE BUREAU-EXTRACT-FILE
+           IF BUREAUEX-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING BUREAUEX - STATUS '
+                   BUREAUEX-STATUS
+               STOP RUN
+           END-IF.
+
+           CLOSE PREMIUM-BREAKDOWN-FILE
+           IF PREMBRKD-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING PREMBRKD - STATUS '
+                   PREMBRKD-STATUS
+               STOP RUN
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+           IF CHKPOINT-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING CHKPOINT - STATUS '
+                   CHKPOINT-STATUS
+               STOP RUN
+           END-IF.
+
+       TERMINATE-PROGRAM-EXIT.
+           EXIT.
 
        VALIDATE-APPLICATION.
       * Business Rule: Minimum age requirement
            IF APPLICANT-AGE < MIN-AGE
                MOVE 'REJECTED' TO POLICY-STATUS
-               MOVE 'APPLICANT TOO YOUNG FOR INSURANCE' TO REJECTION-REASON
+               MOVE 'APPLICANT TOO YOUNG FOR INSURANCE'
+                   TO REJECTION-REASON
                GO TO VALIDATION-EXIT
            END-IF.
 
       * Business Rule: Maximum age restrictions by policy type
            IF AUTO-POLICY AND APPLICANT-AGE > MAX-AGE-AUTO
                MOVE 'REJECTED' TO POLICY-STATUS
-               MOVE 'EXCEEDS MAXIMUM AGE FOR AUTO INSURANCE' TO REJECTION-REASON
+               MOVE 'EXCEEDS MAXIMUM AGE FOR AUTO INSURANCE'
+                   TO REJECTION-REASON
                GO TO VALIDATION-EXIT
            END-IF.
 
            IF LIFE-POLICY AND APPLICANT-AGE > MAX-AGE-LIFE
                MOVE 'REJECTED' TO POLICY-STATUS
-               MOVE 'EXCEEDS MAXIMUM AGE FOR LIFE INSURANCE' TO REJECTION-REASON
+               MOVE 'EXCEEDS MAXIMUM AGE FOR LIFE INSURANCE'
+                   TO REJECTION-REASON
                GO TO VALIDATION-EXIT
            END-IF.
 
@@ -117,25 +813,35 @@
       * Business Rule: Employment status validation
            IF EMPLOYMENT-STATUS = 'UNEMPLOYED'
                MOVE 'REJECTED' TO POLICY-STATUS
-               MOVE 'UNEMPLOYED APPLICANTS NOT ELIGIBLE' TO REJECTION-REASON
+               MOVE 'UNEMPLOYED APPLICANTS NOT ELIGIBLE'
+                   TO REJECTION-REASON
                GO TO VALIDATION-EXIT
            END-IF.
 
       * Business Rule: Auto insurance specific validations
            IF AUTO-POLICY
-               PERFORM AUTO-VALIDATION
+               PERFORM AUTO-VALIDATION THRU AUTO-VALIDATION-EXIT
            END-IF.
 
       * Business Rule: Life insurance specific validations
            IF LIFE-POLICY
-               PERFORM LIFE-VALIDATION
+               PERFORM LIFE-VALIDATION THRU LIFE-VALIDATION-EXIT
+           END-IF.
+
+      * Business Rule: Home insurance specific validations
+           IF HOME-POLICY
+               PERFORM HOME-VALIDATION THRU HOME-VALIDATION-EXIT
            END-IF.
 
       * Business Rule: State restrictions
-           IF APPLICANT-STATE = 'FL' OR APPLICANT-STATE = 'LA'
+           PERFORM LOOKUP-STATE-RISK
+           IF CURRENT-STATE-IS-HIGH-RISK
                IF AUTO-POLICY
-                   MOVE 'PENDING' TO POLICY-STATUS
-                   MOVE 'HIGH RISK STATE - MANUAL REVIEW REQUIRED' TO REJECTION-REASON
+                   IF NOT REJECTED
+                       MOVE 'PENDING' TO POLICY-STATUS
+                       MOVE 'HIGH RISK STATE - MANUAL REVIEW REQUIRED'
+                           TO REJECTION-REASON
+                   END-IF
                END-IF
            END-IF.
 
@@ -143,21 +849,42 @@
            IF COVERAGE-AMOUNT > 500000
                IF ANNUAL-INCOME < 100000
                    MOVE 'REJECTED' TO POLICY-STATUS
-                   MOVE 'INSUFFICIENT INCOME FOR COVERAGE AMOUNT' TO REJECTION-REASON
+                   MOVE 'INSUFFICIENT INCOME FOR COVERAGE AMOUNT'
+                       TO REJECTION-REASON
                    GO TO VALIDATION-EXIT
                END-IF
            END-IF.
 
-           MOVE 'APPROVED' TO POLICY-STATUS.
+           PERFORM FINALIZE-STATUS.
 
        VALIDATION-EXIT.
            EXIT.
 
+      * Business Rule: Status precedence - REJECTED overrides
+      * PENDING, PENDING overrides APPROVED. AUTO-VALIDATION,
+      * LIFE-VALIDATION and HOME-VALIDATION can leave POLICY-STATUS
+      * set to REJECTED or PENDING without an early exit, so the
+      * final status is not simply whatever ran last.
+       FINALIZE-STATUS.
+           IF REJECTED
+               CONTINUE
+           ELSE
+               IF PENDING
+                   CONTINUE
+               ELSE
+                   MOVE 'APPROVED' TO POLICY-STATUS
+               END-IF
+           END-IF.
+
+       FINALIZE-STATUS-EXIT.
+           EXIT.
+
        AUTO-VALIDATION.
       * Business Rule: Minimum driving experience
            IF DRIVING-YEARS < MIN-DRIVING-YEARS
                MOVE 'REJECTED' TO POLICY-STATUS
-               MOVE 'INSUFFICIENT DRIVING EXPERIENCE' TO REJECTION-REASON
+               MOVE 'INSUFFICIENT DRIVING EXPERIENCE'
+                   TO REJECTION-REASON
                GO TO AUTO-VALIDATION-EXIT
            END-IF.
 
@@ -186,7 +913,8 @@
            IF VEHICLE-TYPE = 'SPORTS' OR VEHICLE-TYPE = 'LUXURY'
                IF APPLICANT-AGE < 30
                    MOVE 'REJECTED' TO POLICY-STATUS
-                   MOVE 'HIGH RISK VEHICLE FOR YOUNG DRIVER' TO REJECTION-REASON
+                   MOVE 'HIGH RISK VEHICLE FOR YOUNG DRIVER'
+                       TO REJECTION-REASON
                    GO TO AUTO-VALIDATION-EXIT
                END-IF
            END-IF.
@@ -194,7 +922,8 @@
       * Business Rule: Vehicle age restrictions
            IF VEHICLE-AGE > 15
                MOVE 'PENDING' TO POLICY-STATUS
-               MOVE 'OLD VEHICLE - INSPECTION REQUIRED' TO REJECTION-REASON
+               MOVE 'OLD VEHICLE - INSPECTION REQUIRED'
+                   TO REJECTION-REASON
            END-IF.
 
        AUTO-VALIDATION-EXIT.
@@ -205,58 +934,149 @@
            IF IS-SMOKER
                IF APPLICANT-AGE > 50
                    MOVE 'PENDING' TO POLICY-STATUS
-                   MOVE 'SMOKER OVER 50 - MEDICAL EXAM REQUIRED' TO REJECTION-REASON
+                   MOVE 'SMOKER OVER 50 - MEDICAL EXAM REQUIRED'
+                       TO REJECTION-REASON
                END-IF
            END-IF.
 
       * Business Rule: High coverage amount restrictions
            IF COVERAGE-AMOUNT > 1000000
                MOVE 'PENDING' TO POLICY-STATUS
-               MOVE 'HIGH COVERAGE - FINANCIAL VERIFICATION REQUIRED' TO REJECTION-REASON
+               MOVE 'HIGH COVERAGE - FINANCIAL VERIFICATION REQUIRED'
+                   TO REJECTION-REASON
            END-IF.
 
       * Business Rule: Health condition exclusions
            IF HEALTH-CONDITIONS NOT = SPACES
                MOVE 'PENDING' TO POLICY-STATUS
-               MOVE 'HEALTH CONDITIONS - MEDICAL REVIEW REQUIRED' TO REJECTION-REASON
+               MOVE 'HEALTH CONDITIONS - MEDICAL REVIEW REQUIRED'
+                   TO REJECTION-REASON
            END-IF.
 
       * Business Rule: Beneficiary validation
            IF BENEFICIARY-COUNT = 0
                MOVE 'REJECTED' TO POLICY-STATUS
-               MOVE 'AT LEAST ONE BENEFICIARY REQUIRED' TO REJECTION-REASON
+               MOVE 'AT LEAST ONE BENEFICIARY REQUIRED'
+                   TO REJECTION-REASON
            END-IF.
 
        LIFE-VALIDATION-EXIT.
            EXIT.
 
+       HOME-VALIDATION.
+      * Business Rule: Home claims history
+           IF CLAIMS-LAST-5-YEARS > MAX-CLAIMS-HOME
+               MOVE 'REJECTED' TO POLICY-STATUS
+               MOVE 'TOO MANY HOME CLAIMS IN LAST 5 YEARS'
+                   TO REJECTION-REASON
+               GO TO HOME-VALIDATION-EXIT
+           END-IF.
+
+      * Business Rule: Flood zone manual review
+           IF IN-FLOOD-ZONE
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'FLOOD ZONE - MANUAL REVIEW REQUIRED'
+                   TO REJECTION-REASON
+           END-IF.
+
+      * Business Rule: Old construction inspection requirement
+           IF YEAR-BUILT < OLD-CONSTRUCTION-YEAR
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'OLD CONSTRUCTION - INSPECTION REQUIRED'
+                   TO REJECTION-REASON
+           END-IF.
+
+      * Business Rule: High dwelling value appraisal requirement
+           IF DWELLING-VALUE > HIGH-DWELLING-VALUE
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'HIGH DWELLING VALUE - APPRAISAL REQUIRED'
+                   TO REJECTION-REASON
+           END-IF.
+
+      * Business Rule: Frame construction fire-risk manual review
+           IF CONSTRUCTION-TYPE = 'FRAME'
+               MOVE 'PENDING' TO POLICY-STATUS
+               MOVE 'FRAME CONSTRUCTION - MANUAL REVIEW REQUIRED'
+                   TO REJECTION-REASON
+           END-IF.
+
+       HOME-VALIDATION-EXIT.
+           EXIT.
+
        CALCULATE-PREMIUM.
            MOVE REQUESTED-PREMIUM TO CALCULATED-PREMIUM.
 
       * Business Rule: Young driver surcharge
            IF AUTO-POLICY AND APPLICANT-AGE < YOUNG-DRIVER-AGE
                COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM * 1.50
+               MOVE 'YOUNG DRIVER SURCHARGE' TO CURRENT-FACTOR-NAME
+               MOVE 1.5000 TO CURRENT-FACTOR-MULTIPLIER
+               PERFORM RECORD-PREMIUM-FACTOR
            END-IF.
 
       * Business Rule: Senior driver discount
            IF AUTO-POLICY AND APPLICANT-AGE > SENIOR-DRIVER-AGE
                IF MARRIED
-                   COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM * 0.90
+                   COMPUTE CALCULATED-PREMIUM =
+                       CALCULATED-PREMIUM * 0.90
+                   MOVE 'SENIOR MARRIED DISCOUNT'
+                       TO CURRENT-FACTOR-NAME
+                   MOVE 0.9000 TO CURRENT-FACTOR-MULTIPLIER
+                   PERFORM RECORD-PREMIUM-FACTOR
                END-IF
            END-IF.
 
       * Business Rule: Smoker surcharge for life insurance
            IF LIFE-POLICY AND IS-SMOKER
-               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM * 
+               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM *
                    (1 + SMOKER-SURCHARGE-PCT / 100)
+               COMPUTE CURRENT-FACTOR-MULTIPLIER =
+                   1 + SMOKER-SURCHARGE-PCT / 100
+               MOVE 'SMOKER SURCHARGE' TO CURRENT-FACTOR-NAME
+               PERFORM RECORD-PREMIUM-FACTOR
+           END-IF.
+
+      * Business Rule: Flood zone surcharge for home insurance
+           IF HOME-POLICY AND IN-FLOOD-ZONE
+               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM *
+                   (1 + FLOOD-ZONE-SURCHARGE-PCT / 100)
+               COMPUTE CURRENT-FACTOR-MULTIPLIER =
+                   1 + FLOOD-ZONE-SURCHARGE-PCT / 100
+               MOVE 'FLOOD ZONE SURCHARGE' TO CURRENT-FACTOR-NAME
+               PERFORM RECORD-PREMIUM-FACTOR
+           END-IF.
+
+      * Business Rule: Old construction surcharge for home insurance
+           IF HOME-POLICY AND YEAR-BUILT < OLD-CONSTRUCTION-YEAR
+               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM *
+                   (1 + OLD-CONSTRUCTION-SURCHG-PCT / 100)
+               COMPUTE CURRENT-FACTOR-MULTIPLIER =
+                   1 + OLD-CONSTRUCTION-SURCHG-PCT / 100
+               MOVE 'OLD CONSTRUCTION SURCHARGE'
+                   TO CURRENT-FACTOR-NAME
+               PERFORM RECORD-PREMIUM-FACTOR
            END-IF.
 
       * Business Rule: Multi-policy discount
            IF MULTI-POLICY
-               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM * 
+               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM *
                    (1 - MULTI-POLICY-DISCOUNT / 100)
+               COMPUTE CURRENT-FACTOR-MULTIPLIER =
+                   1 - MULTI-POLICY-DISCOUNT / 100
+               MOVE 'MULTI-POLICY DISCOUNT' TO CURRENT-FACTOR-NAME
+               PERFORM RECORD-PREMIUM-FACTOR
            END-IF.
 
+      * Business Rule: State premium multiplier - Applied Before The
+      * Premium Caps Below So A Capped Premium Cannot Be Pushed Back
+      * Above Its Cap By The State Surcharge.
+           PERFORM LOOKUP-STATE-RISK
+           COMPUTE CALCULATED-PREMIUM =
+               CALCULATED-PREMIUM * CURRENT-STATE-MULTIPLIER
+           MOVE 'STATE SURCHARGE' TO CURRENT-FACTOR-NAME
+           MOVE CURRENT-STATE-MULTIPLIER TO CURRENT-FACTOR-MULTIPLIER
+           PERFORM RECORD-PREMIUM-FACTOR.
+
       * Business Rule: Premium caps by policy type
            IF AUTO-POLICY AND CALCULATED-PREMIUM > MAX-PREMIUM-AUTO
                MOVE MAX-PREMIUM-AUTO TO CALCULATED-PREMIUM
@@ -266,9 +1086,8 @@
                MOVE MAX-PREMIUM-LIFE TO CALCULATED-PREMIUM
            END-IF.
 
-      * Business Rule: High-risk state surcharge
-           IF APPLICANT-STATE = 'FL' OR APPLICANT-STATE = 'CA'
-               COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM * 1.15
+           IF HOME-POLICY AND CALCULATED-PREMIUM > MAX-PREMIUM-HOME
+               MOVE MAX-PREMIUM-HOME TO CALCULATED-PREMIUM
            END-IF.
 
        CALCULATE-PREMIUM-EXIT.
@@ -283,5 +1102,43 @@
                DISPLAY 'REASON: ' REJECTION-REASON
            END-IF.
 
+           MOVE APPLICATION-ID TO VRO-APPLICATION-ID
+           MOVE APPLICANT-NAME TO VRO-APPLICANT-NAME
+           MOVE POLICY-STATUS TO VRO-POLICY-STATUS
+           MOVE REJECTION-REASON TO VRO-REJECTION-REASON
+           MOVE CALCULATED-PREMIUM TO VRO-CALCULATED-PREMIUM
+           MOVE RISK-RATING TO VRO-RISK-RATING
+           WRITE VALIDATION-RESULTS-OUT-RECORD.
+           IF VALRESUL-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING VALRESUL - STATUS '
+                   VALRESUL-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE APPLICATION-ID TO ATR-APPLICATION-ID
+           MOVE APPLICANT-NAME TO ATR-APPLICANT-NAME
+           MOVE POLICY-TYPE TO ATR-POLICY-TYPE
+           MOVE POLICY-STATUS TO ATR-POLICY-STATUS
+           MOVE REJECTION-REASON TO ATR-REJECTION-REASON
+           MOVE CALCULATED-PREMIUM TO ATR-CALCULATED-PREMIUM
+           MOVE RUN-TIMESTAMP TO ATR-RUN-TIMESTAMP
+           WRITE AUDIT-TRAIL-RECORD.
+           IF AUDITTRL-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING AUDITTRL - STATUS '
+                   AUDITTRL-STATUS
+               STOP RUN
+           END-IF.
+
+           IF PENDING
+               MOVE POLICY-APPLICATION TO MRQ-APPLICATION-IMAGE
+               MOVE REJECTION-REASON TO MRQ-PENDING-REASON
+               WRITE MANUAL-REVIEW-QUEUE-RECORD
+               IF MANREVUE-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING MANREVUE - STATUS '
+                       MANREVUE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
        DISPLAY-RESULTS-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
