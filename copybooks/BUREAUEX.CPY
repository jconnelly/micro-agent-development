@@ -0,0 +1,10 @@
+      *================================================================
+      * BUREAUEX - EXTERNAL CREDIT BUREAU / MVR EXTRACT RECORD LAYOUT
+      * ONE RECORD PER APPLICANT, SAME SEQUENCE AS POLICY-APPLICATIONS
+      *================================================================
+       01  BUREAU-EXTRACT-RECORD.
+           05  BEX-APPLICATION-ID        PIC X(10).
+           05  BEX-CREDIT-SCORE          PIC 999.
+           05  BEX-DRIVING-YEARS         PIC 99.
+           05  BEX-ACCIDENT-COUNT        PIC 99.
+           05  BEX-VIOLATION-COUNT       PIC 99.
